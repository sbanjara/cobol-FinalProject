@@ -62,28 +62,18 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-           SELECT UNSORTED-INPUTFILE-NV10
-               ASSIGN TO 'PR4F19-NV10.txt'
+      *    THE UNSORTED AND SORTED WAREHOUSE FILES ARE NOW GENERIC,
+      *    REUSABLE FDS.  THE ACTUAL FILE NAME FOR A GIVEN WAREHOUSE IS
+      *    MOVED INTO WS-UNSORTED-FILENAME / WS-SORTED-FILENAME FROM
+      *    WAREHOUSE-SEARCH-TABLE BEFORE EACH OPEN, SO ADDING A NEW
+      *    WAREHOUSE IS A MATTER OF ADDING A ROW TO THAT TABLE, NOT
+      *    ADDING A NEW SELECT/FD PAIR.
+           SELECT UNSORTED-INPUTFILE
+               ASSIGN TO WS-UNSORTED-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT UNSORTED-INPUTFILE-CA20
-               ASSIGN TO 'PR4F19-CA20.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT UNSORTED-INPUTFILE-WA30
-               ASSIGN TO 'PR4F19-WA30.txt'
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT SORTED-OUTPUTFILE-NV10
-                ASSIGN TO 'OUTPUTFILE-NV10.TXT'
-                ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT SORTED-OUTPUTFILE-CA20
-                ASSIGN TO 'OUTPUTFILE-CA20.TXT'
-                ORGANIZATION IS LINE SEQUENTIAL.
-        
-           SELECT SORTED-OUTPUTFILE-WA30
-                ASSIGN TO 'OUTPUTFILE-WA30.TXT'
+           SELECT SORTED-OUTPUTFILE
+                ASSIGN TO WS-SORTED-FILENAME
                 ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT MERGED-PRODUCT-FILE
@@ -96,8 +86,66 @@
            SELECT ERROR-FILE
                 ASSIGN TO PRINTER 'ERROR-FILE.TXT'.
 
+           SELECT VENDOR-ROLLUP-REPORT
+                ASSIGN TO PRINTER 'VENDOR-ROLLUP.TXT'.
+
+           SELECT LOW-STOCK-REPORT
+                ASSIGN TO PRINTER 'LOW-STOCK-REPORT.TXT'.
+
+      *    CSV-EXTRACT-FILE CARRIES THE SAME DETAIL AND CONTROL-BREAK
+      *    TOTAL FIGURES AS PRODUCT-SUMMARY-REPORT, IN COMMA-DELIMITED,
+      *    UNEDITED FORM, FOR FINANCE TO PULL INTO A SPREADSHEET.
+           SELECT CSV-EXTRACT-FILE
+                ASSIGN TO 'INVENTORY-EXTRACT.CSV'
+                ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT SORTMERGE-FILE
                 ASSIGN TO 'SORTMERGE.TMP'.
+
+      *    CHECKPOINT-FILE RECORDS HOW FAR THE LAST RUN GOT.  IF IT IS
+      *    FOUND NON-EMPTY AT STARTUP, THE RUN IS TREATED AS A RESTART:
+      *    THE SORTS ARE SKIPPED (MERGED-PRODUCT-FILE ALREADY EXISTS
+      *    FROM THE PRIOR RUN) AND THE REPORT PICKS UP AFTER THE LAST
+      *    WAREHOUSE THAT FINISHED CLEANLY.
+           SELECT CHECKPOINT-FILE
+                ASSIGN TO 'PROGRAM4.CKPT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+      *    WAREHOUSE-MASTER-FILE IS READ ONCE AT STARTUP TO BUILD
+      *    WAREHOUSE-SEARCH-TABLE, SO OPENING A NEW DISTRIBUTION
+      *    CENTER IS A DATA CHANGE TO THIS FILE, NOT A RECOMPILE.
+           SELECT WAREHOUSE-MASTER-FILE
+                ASSIGN TO 'WAREHOUSE-MASTER.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-WAREHOUSE-MASTER-FILE-STATUS.
+
+      *    VENDOR-MASTER-FILE IS READ ONCE AT STARTUP TO BUILD
+      *    VENDOR-SEARCH-TABLE, SO ADDING, RENAMING, OR EXPANDING PAST
+      *    SEVEN VENDORS IS A DATA CHANGE TO THIS FILE, NOT A
+      *    RECOMPILE, THE SAME WAY WAREHOUSE-SEARCH-TABLE IS DRIVEN
+      *    FROM DATA RATHER THAN HARDCODED EVALUATES.
+           SELECT VENDOR-MASTER-FILE
+                ASSIGN TO 'VENDOR-MASTER.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-VENDOR-MASTER-FILE-STATUS.
+
+      *    PRODUCT-MASTER-FILE IS READ ONCE AT STARTUP TO BUILD
+      *    PRODUCT-SEARCH-TABLE, SO 910-VALIDATE-PRODUCT-ENTRY CAN
+      *    CATCH A PRODUCTID THAT DOES NOT EXIST ON THE MASTER RATHER
+      *    THAN REPORTING WHATEVER NAME HAPPENS TO BE IN THE RECORD.
+           SELECT PRODUCT-MASTER-FILE
+                ASSIGN TO 'PRODUCT-MASTER.TXT'
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS WS-PRODUCT-MASTER-FILE-STATUS.
+
+      *    CONTROL-TOTALS-FILE IS A PERMANENT RECORD OF HOW MANY INPUT
+      *    RECORDS CAME IN PER WAREHOUSE, HOW MANY WERE REJECTED AND
+      *    WHY, AND WHETHER THE GRAND TOTAL RECONCILES AGAINST THE SUM
+      *    OF THE WAREHOUSE TOTALS -- WRITTEN EVERY RUN SO THERE IS AN
+      *    AUDIT TRAIL BEYOND THE JOB LOG.
+           SELECT CONTROL-TOTALS-FILE
+                ASSIGN TO PRINTER 'CONTROL-TOTALS.TXT'.
       *
       ************************ DATA-DIVISION *************************
       *
@@ -106,96 +154,66 @@
        FILE SECTION.
       
       *
-       FD  UNSORTED-INPUTFILE-NV10
-           RECORD CONTAINS 128 CHARACTERS.
-            
-       01  UNSORTED-NV10-RECORD.
-           05  UNVR-WAREHOUSEID    PIC X(4).
-           05  UNVR-VENDORID       PIC X.
-           05  UNVR-PRODUCTID      PIC X(3).
-           05  FILLER              PIC X(120).
-      *
-
-      *
-       FD  UNSORTED-INPUTFILE-CA20
-           RECORD CONTAINS 128 CHARACTERS.
-
-       01  UNSORTED-CA20-RECORD.
-           05  UCAR-WAREHOUSEID    PIC X(4).
-           05  UCAR-VENDORID       PIC X.
-           05  UCAR-PRODUCTID      PIC X(3).
-           05  FILLER              PIC X(120).
-      *
-
-      *
-       FD  UNSORTED-INPUTFILE-WA30
-           RECORD CONTAINS 128 CHARACTERS.
-
-       01  UNSORTED-WA30-RECORD.
-           05  UWAR-WAREHOUSEID    PIC X(4).
-           05  UWAR-VENDORID       PIC X.
-           05  UWAR-PRODUCTID      PIC X(3).
+      *    UR-CONT-SEQ/SR-CONT-SEQ/SM-CONT-SEQ/MPR-CONT-SEQ CARRY A
+      *    CONTINUATION SEQUENCE NUMBER.  A WAREHOUSE/VENDOR/PRODUCT
+      *    COMBINATION WITH MORE THAN 5 PRODUCT-DATA ENTRIES IS SPLIT
+      *    ACROSS MORE THAN ONE PHYSICAL RECORD ON THE SOURCE FILE,
+      *    EACH WITH THE SAME KEY BUT AN ASCENDING CONT-SEQ, SO THE
+      *    SORT (4TH KEY, BELOW) LINES THEM UP IN ORDER AND
+      *    900-TRAVERSE-PRODUCT-ARRAY SIMPLY KEEPS ACCUMULATING INTO
+      *    THE SAME TOTALS ACROSS THEM -- NO CONTROL BREAK FIRES
+      *    BETWEEN CONTINUATION RECORDS BECAUSE THE KEY DOES NOT
+      *    CHANGE.
+       FD  UNSORTED-INPUTFILE
+           RECORD CONTAINS 130 CHARACTERS.
+
+       01  UNSORTED-RECORD.
+           05  UR-WAREHOUSEID      PIC X(4).
+           05  UR-VENDORID         PIC X.
+           05  UR-PRODUCTID        PIC X(3).
            05  FILLER              PIC X(120).
+           05  UR-CONT-SEQ         PIC 99.
       *
 
       *
-       FD  SORTED-OUTPUTFILE-NV10
-           RECORD CONTAINS 128 CHARACTERS.
-
-       01  SORTED-NV10-RECORD.
-           05  SNVR-WAREHOUSEID     PIC X(4).
-           05  SNVR-VENDORID        PIC X.
-           05  SNVR-PRODUCTID       PIC X(3).
-           05  FILLER               PIC X(120).
-      * 
+       FD  SORTED-OUTPUTFILE
+           RECORD CONTAINS 130 CHARACTERS.
 
-      *
-       FD  SORTED-OUTPUTFILE-CA20
-           RECORD CONTAINS 128 CHARACTERS.
-
-       01  SORTED-CA20-RECORD.
-           05  SCAR-WAREHOUSEID    PIC X(4).
-           05  SCAR-VENDORID       PIC X.
-           05  SCAR-PRODUCTID      PIC X(3).
-           05  FILLER              PIC X(120).
-      *
-
-      *
-       FD  SORTED-OUTPUTFILE-WA30
-           RECORD CONTAINS 128 CHARACTERS.
-
-       01  SORTED-WA30-RECORD.
-           05  SWAR-WAREHOUSEID    PIC X(4).
-           05  SWAR-VENDORID       PIC X.
-           05  SWAR-PRODUCTID      PIC X(3).
+       01  SORTED-RECORD.
+           05  SR-WAREHOUSEID      PIC X(4).
+           05  SR-VENDORID         PIC X.
+           05  SR-PRODUCTID        PIC X(3).
            05  FILLER              PIC X(120).
+           05  SR-CONT-SEQ         PIC 99.
       *
 
       *
        FD  MERGED-PRODUCT-FILE
-           RECORD CONTAINS 128 CHARACTERS.
+           RECORD CONTAINS 130 CHARACTERS.
 
        01  MERGED-PRODUCT-RECORD.
            05  MPR-WAREHOUSEID           PIC X(4).
            05  MPR-VENDORID              PIC X.
            05  MPR-PRODUCTID             PIC X(3).
            05  MPR-PRODUCT-DATA          OCCURS 5 TIMES.
-               10  MPR-PRODUCT-NAME      PIC X(13). 
+               10  MPR-PRODUCT-NAME      PIC X(13).
                10  MPR-PRODUCT-SIZE      PIC A.
                10  MPR-PRODUCT-TYPE      PIC A.
                10  MPR-QUANTITY-INSTOCK  PIC S9(4).
                10  MPR-PURCHASE-PRICE    PIC S999V99.
+           05  MPR-CONT-SEQ              PIC 99.
       *
 
       *
        SD  SORTMERGE-FILE
-            RECORD CONTAINS 128 CHARACTERS.
+            RECORD CONTAINS 130 CHARACTERS.
 
        01  SORTMERGE-RECORD.
            05  SM-WAREHOUSEID           PIC X(4).
            05  SM-VENDORID              PIC X.
            05  SM-PRODUCTID             PIC X(3).
            05  FILLER                   PIC X(120).
+           05  SM-CONT-SEQ              PIC 99.
       *
 
       *
@@ -211,6 +229,91 @@
 
        01  ERROR-FILE-RECORD            PIC X(128).
       *
+
+      *
+       FD  VENDOR-ROLLUP-REPORT
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  VR-REPORT-LINE               PIC X(70).
+      *
+
+      *
+       FD  LOW-STOCK-REPORT
+           RECORD CONTAINS 70 CHARACTERS.
+
+       01  LS-REPORT-LINE               PIC X(70).
+      *
+
+      *
+       FD  CSV-EXTRACT-FILE
+           RECORD CONTAINS 58 CHARACTERS.
+
+       01  CSV-REPORT-LINE              PIC X(58).
+      *
+
+      *
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 222 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+      *    'YES' ONLY ON THE CHECKPOINT WRITTEN BY 1000-FINAL-ROUTINE'S
+      *    LAST CONTROL BREAK, AFTER EVERY WAREHOUSE IS ALREADY
+      *    REPORTED -- SEE WS-RUN-COMPLETE-SW.
+           05  CKPT-RUN-COMPLETE-SW     PIC X(3).
+           05  CKPT-WAREHOUSEID         PIC X(4).
+           05  CKPT-PAGE-NUM            PIC 99.
+           05  CKPT-GRAND-TOTAL         PIC 9(9)V99.
+           05  CKPT-UNKNOWN-WH-COUNT    PIC 9(5).
+           05  CKPT-INVALID-FLD-COUNT   PIC 9(5).
+           05  CKPT-UNKNOWN-PROD-COUNT  PIC 9(5).
+           05  CKPT-INPUT-RECORDS-TOTAL PIC 9(7).
+      *    PER-WAREHOUSE BREAKDOWN, SUBSCRIPTED IN PARALLEL WITH
+      *    WAREHOUSE-ITEM/WH-INDEX, SO A RESTART RESUMES WITH THE
+      *    WAREHOUSE-BY-WAREHOUSE FIGURES INTACT FOR THE PERMANENT
+      *    RECONCILIATION REPORT INSTEAD OF ZEROS FOR EVERY WAREHOUSE
+      *    THAT FINISHED BEFORE THE ABEND.  SIZED TO MATCH
+      *    WAREHOUSE-ITEM'S OCCURS 10 TIMES.
+           05  CKPT-WH-INPUT-RECORDS    PIC 9(7)
+                                        OCCURS 10 TIMES.
+           05  CKPT-WH-TOTAL            PIC 9(9)V99
+                                        OCCURS 10 TIMES.
+      *
+
+      *
+       FD  WAREHOUSE-MASTER-FILE
+           RECORD CONTAINS 52 CHARACTERS.
+
+       01  WAREHOUSE-MASTER-RECORD.
+           05  WMR-WAREHOUSEID          PIC X(4).
+           05  WMR-INPUT-FILENAME       PIC X(24).
+           05  WMR-SORTED-FILENAME      PIC X(24).
+      *
+
+      *
+       FD  VENDOR-MASTER-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+
+       01  VENDOR-MASTER-RECORD.
+           05  VMR-VENDORID             PIC X.
+           05  VMR-VENDOR-NAME          PIC X(12).
+           05  FILLER                   PIC X(7).
+      *
+
+      *
+       FD  PRODUCT-MASTER-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+
+       01  PRODUCT-MASTER-RECORD.
+           05  PMR-PRODUCTID            PIC X(3).
+           05  FILLER                   PIC X(17).
+      *
+
+      *
+       FD  CONTROL-TOTALS-FILE
+           RECORD CONTAINS 75 CHARACTERS.
+
+       01  CT-REPORT-LINE               PIC X(75).
+      *
       *
       ******************* WORKING-STORAGE ****************************
       *
@@ -221,13 +324,67 @@
            05  FIRST-RECORD            PIC X(3)    VALUE 'YES'.
            05  FIRST-PRODUCT           PIC X(3)    VALUE 'YES'.
 		   05  INVALID-RECORD-MESSAGE  PIC X(80).
+           05  UNKNOWN-PRODUCT-MESSAGE PIC X(80).
+           05  WS-ERROR-REASON         PIC X(40).
+           05  WS-PRODUCT-ENTRY-VALID  PIC X(3)    VALUE 'YES'.
+               88  PRODUCT-ENTRY-VALID      VALUE 'YES'.
+               88  PRODUCT-ENTRY-INVALID    VALUE 'NO'.
+
+       01  ERROR-COUNTERS.
+           05  EC-UNKNOWN-WAREHOUSE    PIC 9(5)    VALUE 0.
+           05  EC-INVALID-FIELD        PIC 9(5)    VALUE 0.
+           05  EC-UNKNOWN-PRODUCT      PIC 9(5)    VALUE 0.
+
+       01  LOW-STOCK-FIELDS.
+           05  WS-REORDER-THRESHOLD    PIC S9(4)   VALUE +10.
+
+       01  VENDOR-ROLLUP-TOTALS.
+      *    ACCUMULATES MPR-VENDORID TOTALS ACROSS ALL WAREHOUSES, ONE
+      *    SLOT PER VENDOR-ITEM ENTRY (SAME SUBSCRIPT AS VT-INDEX).
+           05  VRT-VENDOR-TOTAL OCCURS 20 TIMES
+               PIC 9(9)V99 VALUE 0.
+
+       01  RESTART-FIELDS.
+           05  WS-CHECKPOINT-FILE-STATUS PIC X(2).
+           05  WS-RESTART-SW              PIC X(3)    VALUE 'NO'.
+               88  THIS-IS-A-RESTART          VALUE 'YES'.
+           05  WS-RESUME-WAREHOUSE        PIC X(4)    VALUE SPACES.
+           05  WS-SKIPPING-WAREHOUSE      PIC X(3)    VALUE 'YES'.
+      *    SET WHEN THE CHECKPOINT JUST READ BY 120-CHECK-FOR-RESTART
+      *    WAS WRITTEN AFTER EVERY WAREHOUSE WAS ALREADY CONTROL-
+      *    BROKEN AND REPORTED, SO A RESTART KNOWS THE ABEND HAPPENED
+      *    IN THE ROLLUP/CONTROL-TOTALS TAIL RATHER THAN MID-WAREHOUSE
+      *    AND DOES NOT RE-SORT AND RE-REPORT A FINISHED RUN.
+           05  WS-RUN-COMPLETE-SW         PIC X(3)    VALUE 'NO'.
+               88  PRIOR-RUN-IS-COMPLETE      VALUE 'YES'.
+      *    SET JUST BEFORE 1000-FINAL-ROUTINE'S LAST CALL TO
+      *    700-WAREHOUSE-CONTROL-BREAK SO 725-WRITE-CHECKPOINT CAN
+      *    TELL THAT CHECKPOINT APART FROM AN ORDINARY MID-RUN ONE.
+           05  WS-FINAL-CHECKPOINT-SW     PIC X(3)    VALUE 'NO'.
+               88  WRITING-FINAL-CHECKPOINT   VALUE 'YES'.
 
        01  REPORT-FIELDS.
            05  PROPER-SPACING          PIC 9       VALUE 1.
            05  PAGE-NUM                PIC 99      VALUE 0.
-           05  INCORRECT-RECORD-COUNT  PIC 99      VALUE 0.
            05  PRODUCT-SUB             PIC 99.
 
+       01  WAREHOUSE-FIELDS.
+           05  WS-UNSORTED-FILENAME    PIC X(24).
+           05  WS-SORTED-FILENAME      PIC X(24).
+           05  WH-ACTIVE-COUNT         PIC 99      VALUE 0.
+           05  WS-TOTAL-INPUT-RECORDS  PIC 9(7)    VALUE 0.
+           05  WS-WAREHOUSE-TOTAL-SUM  PIC 9(9)V99 VALUE 0.
+      *
+      *    PER-WAREHOUSE RECORD COUNTS AND DOLLAR TOTALS, SUBSCRIPTED
+      *    IN PARALLEL WITH WAREHOUSE-ITEM/WH-INDEX, FOR THE PERMANENT
+      *    RECONCILIATION REPORT WRITTEN BY 1200-WRITE-CONTROL-TOTALS-
+      *    REPORT.
+       01  WAREHOUSE-CONTROL-TOTALS.
+           05  WCT-INPUT-RECORD-COUNT  PIC 9(7)    VALUE 0
+                                        OCCURS 10 TIMES.
+           05  WCT-WAREHOUSE-TOTAL     PIC 9(9)V99 VALUE 0
+                                        OCCURS 10 TIMES.
+
        01  WS-CURRENT-DATE.
            05  WS-YEAR                 PIC 9(4).
            05  WS-MONTH                PIC 99.
@@ -238,8 +395,6 @@
            05  WS-VENDOR-HOLD          PIC X.
            05  WS-PRODUCT-HOLD         PIC X(3).
 		   05  WS-PRODUCT-NAME         PIC X(13).
-           05  WS-INVALID-PRODUCT-SIZE PIC X(9).
-           05  WS-INVALID-PRODUCT-TYPE PIC X(5).
            05  WS-STOCK-QUANTITY       PIC S9(4).
            05  WS-TOTAL-COST           PIC S9(6)V99.
 
@@ -251,20 +406,60 @@
            05  DF-WAREHOUSE-TOTAL      PIC 9(8)V99.
            05  DF-GRAND-TOTAL          PIC 9(9)V99.
 
-       01  VENDOR-TEXT.
-           05          PIC X(13)       VALUE 'IMADEINHOUSE'.
-           05          PIC X(13)       VALUE 'TTANSIA CORP.'.
-           05          PIC X(13)       VALUE 'AAMEL LTD.'.
-           05          PIC X(13)       VALUE 'WWEST CORP.'.
-           05          PIC X(13)       VALUE 'DDENIO CORP.'.
-           05          PIC X(13)       VALUE 'VVISSON CORP.'.
-           05          PIC X(13)       VALUE 'NNETON LTD.'.
-
-       01  VENDOR-SEARCH-TABLE REDEFINES VENDOR-TEXT.
-           05 VENDOR-ITEM OCCURS 7 TIMES
+      *    VENDOR-SEARCH-TABLE IS NO LONGER HARDCODED WITH VALUE
+      *    CLAUSES -- IT IS LOADED AT STARTUP BY 130-LOAD-VENDOR-MASTER
+      *    FROM VENDOR-MASTER-FILE, SO THE VENDOR LIST CAN GROW PAST
+      *    SEVEN WITHOUT A RECOMPILE.  UNUSED SLOTS STAY AT SPACES AND
+      *    SIMPLY NEVER MATCH A REAL MPR-VENDORID.
+       01  VENDOR-SEARCH-TABLE.
+           05 VENDOR-ITEM OCCURS 20 TIMES
               INDEXED BY VT-INDEX.
-              10  VST-VENDORID         PIC X.
-              10  VST-VENDOR-NAME      PIC X(12).
+              10  VST-VENDORID         PIC X       VALUE SPACE.
+              10  VST-VENDOR-NAME      PIC X(12)   VALUE SPACES.
+
+       01  VENDOR-MASTER-FIELDS.
+           05  WS-VENDOR-MASTER-FILE-STATUS PIC X(2).
+           05  WS-VENDOR-COUNT          PIC 99     VALUE 0.
+           05  WS-VENDOR-MASTER-EOF     PIC X(3)   VALUE 'NO'.
+               88  NO-MORE-VENDORS          VALUE 'YES'.
+
+      *    PRODUCT-SEARCH-TABLE HOLDS EVERY VALID PRODUCTID, LOADED AT
+      *    STARTUP FROM PRODUCT-MASTER-FILE.  A PRODUCTID NOT FOUND
+      *    HERE IS REJECTED BY 910-VALIDATE-PRODUCT-ENTRY AS AN
+      *    UNKNOWN PRODUCT, DISTINCT FROM THE OTHER FIELD-LEVEL
+      *    VALIDATION FAILURES.
+       01  PRODUCT-SEARCH-TABLE.
+           05  PRODUCT-ITEM OCCURS 50 TIMES
+               INDEXED BY PT-INDEX.
+               10  PT-PRODUCTID         PIC X(3)   VALUE SPACES.
+
+       01  PRODUCT-MASTER-FIELDS.
+           05  WS-PRODUCT-MASTER-FILE-STATUS PIC X(2).
+           05  WS-PRODUCT-MASTER-COUNT  PIC 99     VALUE 0.
+           05  WS-PRODUCT-MASTER-EOF    PIC X(3)   VALUE 'NO'.
+               88  NO-MORE-MASTER-PRODUCTS  VALUE 'YES'.
+      *
+      *    WAREHOUSE-SEARCH-TABLE HOLDS EVERY WAREHOUSE THIS PROGRAM
+      *    KNOWS HOW TO PROCESS, ALONG WITH THE UNSORTED AND SORTED
+      *    FILE NAMES FOR THAT WAREHOUSE.  IT IS NO LONGER HARDCODED
+      *    WITH VALUE CLAUSES -- IT IS LOADED AT STARTUP BY
+      *    125-LOAD-WAREHOUSE-MASTER FROM WAREHOUSE-MASTER-FILE, SO
+      *    OPENING A NEW DISTRIBUTION CENTER IS A DATA CHANGE TO THAT
+      *    FILE, NOT A RECOMPILE.  WH-ACTIVE-COUNT IS SET FROM THE
+      *    NUMBER OF ROWS ACTUALLY LOADED.  UNUSED SLOTS STAY AT
+      *    SPACES AND SIMPLY NEVER MATCH A REAL MPR-WAREHOUSEID.
+
+       01  WAREHOUSE-SEARCH-TABLE.
+           05 WAREHOUSE-ITEM OCCURS 10 TIMES
+              INDEXED BY WH-INDEX.
+              10  WH-WAREHOUSEID       PIC X(4)  VALUE SPACES.
+              10  WH-INPUT-FILENAME    PIC X(24) VALUE SPACES.
+              10  WH-SORTED-FILENAME   PIC X(24) VALUE SPACES.
+
+       01  WAREHOUSE-MASTER-FIELDS.
+           05  WS-WAREHOUSE-MASTER-FILE-STATUS PIC X(2).
+           05  WS-WAREHOUSE-MASTER-EOF  PIC X(3)   VALUE 'NO'.
+               88  NO-MORE-WAREHOUSES       VALUE 'YES'.
       *
       *********************** OUTPUT-AREA ****************************
       *
@@ -349,60 +544,482 @@
            05                   PIC X(22)    VALUE SPACES.
            05                   PIC X(17)    VALUE 'GRAND TOTAL COST:'.
            05                   PIC X(12)    VALUE SPACES.
-           05  GTL-GRAND-TOTAL  PIC $$$,$$$,$$$.99.
+           05  GTL-GRAND-TOTAL  PIC $$$$,$$$,$$$.99.
+
+      *    COMMON LAYOUT FOR EVERY RECORD WRITTEN TO ERROR-FILE,
+      *    WHETHER THE PROBLEM IS AN UNKNOWN WAREHOUSE, A BAD FIELD
+      *    CODE, OR (LATER) AN UNKNOWN PRODUCT ID -- ONE FORMAT, ONE
+      *    REASON TEXT, SO THE ERROR FILE IS EASY TO SCAN BY HAND.
+       01  ERROR-LINE-DETAIL.
+           05  ELD-WAREHOUSEID      PIC X(4).
+           05                       PIC X       VALUE SPACE.
+           05  ELD-VENDORID         PIC X.
+           05                       PIC X       VALUE SPACE.
+           05  ELD-PRODUCTID        PIC X(3).
+           05                       PIC X       VALUE SPACE.
+           05  ELD-REASON           PIC X(40).
+           05                       PIC X(77)   VALUE SPACES.
+      *
+      *    LAYOUTS FOR VENDOR-ROLLUP-REPORT -- ONE GRAND TOTAL PER
+      *    VENDOR, ACROSS ALL WAREHOUSES.
+       01  VR-TITLE-LINE.
+           05                       PIC X(15)   VALUE SPACES.
+           05                       PIC X(45)   VALUE
+               'CROSS-WAREHOUSE VENDOR ROLLUP'.
+
+       01  VR-COLUMN-HEADER.
+           05                       PIC X(7)    VALUE SPACES.
+           05                       PIC X(12)   VALUE 'VENDOR'.
+           05                       PIC X(20)   VALUE
+               'TOTAL (ALL WHSES)'.
+
+       01  VR-DETAIL-LINE.
+           05                       PIC X(5)    VALUE SPACES.
+           05  VRL-VENDOR-NAME      PIC X(12).
+           05                       PIC X(8)    VALUE SPACES.
+           05  VRL-VENDOR-TOTAL     PIC $$$$,$$$,$$$.99.
+
+       01  VR-GRAND-TOTAL-LINE.
+           05                       PIC X(5)    VALUE SPACES.
+           05                       PIC X(24)   VALUE
+               'GRAND TOTAL ALL VENDORS:'.
+           05  VRL-GRAND-TOTAL      PIC $$$$,$$$,$$$.99.
+      *
+      *    LAYOUTS FOR LOW-STOCK-REPORT -- ONE LINE PER PRODUCT WHOSE
+      *    QUANTITY ON HAND IS BELOW WS-REORDER-THRESHOLD.
+       01  LS-TITLE-LINE.
+           05                       PIC X(15)   VALUE SPACES.
+           05                       PIC X(45)   VALUE
+               'LOW STOCK / REORDER EXCEPTION REPORT'.
+
+       01  LS-COLUMN-HEADER.
+           05                       PIC X(3)    VALUE SPACES.
+           05                       PIC X(9)    VALUE 'WHSE'.
+           05                       PIC X(13)   VALUE 'VENDOR'.
+           05                       PIC X(6)    VALUE 'PROD'.
+           05                       PIC X(16)   VALUE 'PRODUCT NAME'.
+           05                       PIC X(8)    VALUE 'IN STOCK'.
+
+       01  LS-DETAIL-LINE.
+           05                       PIC X(3)    VALUE SPACES.
+           05  LSL-WAREHOUSEID      PIC X(4).
+           05                       PIC X(5)    VALUE SPACES.
+           05  LSL-VENDOR-NAME      PIC X(12).
+           05                       PIC X       VALUE SPACES.
+           05  LSL-PRODUCT-ID       PIC X(3).
+           05                       PIC X(3)    VALUE SPACES.
+           05  LSL-PRODUCT-NAME     PIC X(13).
+           05                       PIC X(3)    VALUE SPACES.
+           05  LSL-QUANTITY         PIC Z999.
+      *
+      *    LAYOUT FOR CSV-EXTRACT-FILE.  CSV-RECORD-TYPE TAGS EACH ROW
+      *    (DETAIL, PRODUCT-TOTAL, VENDOR-TOTAL, WAREHOUSE-TOTAL, OR
+      *    GRAND-TOTAL) SINCE NOT EVERY ROW USES EVERY COLUMN.  FIELDS
+      *    ARE UNEDITED -- NO DOLLAR SIGNS OR COMMAS -- SO FINANCE CAN
+      *    LOAD THE FILE STRAIGHT INTO A SPREADSHEET.
+       01  CSV-LINE.
+           05  CSV-RECORD-TYPE      PIC X(9).
+           05                       PIC X       VALUE ','.
+           05  CSV-WAREHOUSEID      PIC X(4).
+           05                       PIC X       VALUE ','.
+           05  CSV-VENDORID         PIC X.
+           05                       PIC X       VALUE ','.
+           05  CSV-PRODUCTID        PIC X(3).
+           05                       PIC X       VALUE ','.
+           05  CSV-PRODUCT-NAME     PIC X(13).
+           05                       PIC X       VALUE ','.
+           05  CSV-PRODUCT-SIZE     PIC X.
+           05                       PIC X       VALUE ','.
+           05  CSV-PRODUCT-TYPE     PIC X.
+           05                       PIC X       VALUE ','.
+           05  CSV-QUANTITY         PIC -(4)9.
+           05                       PIC X       VALUE ','.
+           05  CSV-AMOUNT           PIC -(9)9.99.
+      *
+      *    LAYOUTS FOR CONTROL-TOTALS-FILE -- THE PERMANENT AUDIT
+      *    TRAIL TYING TOTAL INPUT RECORDS AND REJECTS AGAINST THE
+      *    WAREHOUSE AND GRAND DOLLAR TOTALS, WRITTEN EVERY RUN.
+       01  CT-TITLE-LINE.
+           05                       PIC X(15)   VALUE SPACES.
+           05                       PIC X(48)   VALUE
+               'PERMANENT RECONCILIATION / CONTROL TOTALS REPORT'.
+
+       01  CT-COLUMN-HEADER.
+           05                       PIC X(3)    VALUE SPACES.
+           05                       PIC X(9)    VALUE 'WHSE'.
+           05                       PIC X(18)   VALUE 'INPUT RECORDS'.
+           05                       PIC X(15)   VALUE 'WHSE TOTAL'.
+
+       01  CT-DETAIL-LINE.
+           05                       PIC X(3)    VALUE SPACES.
+           05  CTL-WAREHOUSEID      PIC X(4).
+           05                       PIC X(8)    VALUE SPACES.
+           05  CTL-INPUT-RECORDS    PIC ZZZZZZ9.
+           05                       PIC X(8)    VALUE SPACES.
+           05  CTL-WAREHOUSE-TOTAL  PIC $$$$,$$$,$$$.99.
+
+       01  CT-TOTAL-RECORDS-LINE.
+           05                       PIC X(5)    VALUE SPACES.
+           05                       PIC X(26)   VALUE
+               'TOTAL INPUT RECORDS READ: '.
+           05  CTL-TOTAL-RECORDS    PIC ZZZZZZ9.
+
+       01  CT-REJECT-LINE.
+           05                       PIC X(5)    VALUE SPACES.
+           05                       PIC X(19)   VALUE
+               'UNKNOWN WAREHOUSE: '.
+           05  CTL-UNKNOWN-WAREHOUSE PIC ZZZZ9.
+           05                       PIC X(17)   VALUE
+               '  INVALID FIELD: '.
+           05  CTL-INVALID-FIELD     PIC ZZZZ9.
+           05                       PIC X(19)   VALUE
+               '  UNKNOWN PRODUCT: '.
+           05  CTL-UNKNOWN-PRODUCT   PIC ZZZZ9.
+
+       01  CT-RECONCILE-LINE-1.
+           05                       PIC X(5)    VALUE SPACES.
+           05                       PIC X(25)   VALUE
+               'SUM OF WAREHOUSE TOTALS: '.
+           05  CTL-WAREHOUSE-TOTAL-SUM PIC $$$$,$$$,$$$.99.
+
+       01  CT-RECONCILE-LINE-2.
+           05                       PIC X(5)    VALUE SPACES.
+           05                       PIC X(24)   VALUE
+               'RECONCILED GRAND TOTAL: '.
+           05  CTL-RECONCILED-GRAND-TOTAL PIC $$$$,$$$,$$$.99.
+           05                       PIC X(3)    VALUE SPACES.
+           05  CTL-RECONCILE-STATUS PIC X(8).
       *
       ********************** PROCEDURE-DIVISION **********************
       *
        PROCEDURE DIVISION.
 
        100-MAIN-MODULE.
-          
-           PERFORM 150-SORTMERGE-INPUT-FILES
-           PERFORM 200-HOUSEKEEPIG-ROUTINE
-           PERFORM 250-READ-INVENTORY-FILE
-           PERFORM 1000-FINAL-ROUTINE
+
+           PERFORM 115-LOAD-WAREHOUSE-MASTER
+           PERFORM 120-CHECK-FOR-RESTART
+           PERFORM 130-LOAD-VENDOR-MASTER
+           PERFORM 135-LOAD-PRODUCT-MASTER
+
+      *    A CHECKPOINT MARKED RUN-COMPLETE MEANS EVERY WAREHOUSE WAS
+      *    ALREADY CONTROL-BROKEN AND REPORTED LAST RUN AND THE ABEND
+      *    HAPPENED SOMEWHERE IN THE ROLLUP/CONTROL-TOTALS TAIL --
+      *    121-FINISH-COMPLETED-RUN PICKS UP ONLY THAT TAIL INSTEAD OF
+      *    RE-SORTING AND RE-REPORTING A RUN THAT ALREADY FINISHED.
+           IF PRIOR-RUN-IS-COMPLETE
+               PERFORM 121-FINISH-COMPLETED-RUN
+           ELSE
+               IF THIS-IS-A-RESTART
+                   CONTINUE
+               ELSE
+                   PERFORM 150-SORTMERGE-INPUT-FILES
+               END-IF
+
+               PERFORM 200-HOUSEKEEPIG-ROUTINE
+               PERFORM 250-READ-INVENTORY-FILE
+               PERFORM 1000-FINAL-ROUTINE
+           END-IF
+
+           .
+
+       121-FINISH-COMPLETED-RUN.
+
+      *    MERGED-PRODUCT-FILE SURVIVES FROM LAST RUN SINCE IT IS
+      *    ONLY EVER OVERWRITTEN BY 150-SORTMERGE-INPUT-FILES, WHICH
+      *    THIS PATH SKIPS, SO THE ROLLUP PASS CAN STILL READ IT.
+           OPEN INPUT MERGED-PRODUCT-FILE
+
+           PERFORM 1100-CROSS-WAREHOUSE-VENDOR-ROLLUP
+           PERFORM 1200-WRITE-CONTROL-TOTALS-REPORT
+
+      *    THE RUN IS NOW TRULY FINISHED, SO THE CHECKPOINT IS
+      *    CLEARED -- THE NEXT RUN WILL START FRESH.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
+           CLOSE MERGED-PRODUCT-FILE
+
+           STOP RUN
+
+           .
+
+       115-LOAD-WAREHOUSE-MASTER.
+
+      *    WAREHOUSE-SEARCH-TABLE IS BUILT FRESH EVERY RUN (INCLUDING A
+      *    RESTART) FROM WAREHOUSE-MASTER-FILE, SO A NEW DISTRIBUTION
+      *    CENTER NEVER NEEDS A RECOMPILE -- THIS HAS TO RUN BEFORE
+      *    120-CHECK-FOR-RESTART SO WH-ACTIVE-COUNT IS ALREADY SET
+      *    WHEN THE CHECKPOINT'S PER-WAREHOUSE BREAKDOWN IS RESTORED.
+           OPEN INPUT WAREHOUSE-MASTER-FILE
+
+           IF WS-WAREHOUSE-MASTER-FILE-STATUS NOT = '00'
+               DISPLAY
+                   'FATAL: WAREHOUSE-MASTER-FILE OPEN FAILED, '
+                   'STATUS = ' WS-WAREHOUSE-MASTER-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE 'NO' TO WS-WAREHOUSE-MASTER-EOF
+           PERFORM 125-LOAD-ONE-WAREHOUSE-RECORD
+               UNTIL NO-MORE-WAREHOUSES
+
+           CLOSE WAREHOUSE-MASTER-FILE
+
+           .
+
+       125-LOAD-ONE-WAREHOUSE-RECORD.
+
+      *    WAREHOUSE-ITEM IS OCCURS 10 TIMES -- A MASTER FILE WITH
+      *    MORE ROWS THAN THAT IS REPORTED RATHER THAN OVERRUNNING
+      *    THE TABLE.
+           READ WAREHOUSE-MASTER-FILE
+               AT END
+                   MOVE 'YES' TO WS-WAREHOUSE-MASTER-EOF
+               NOT AT END
+                   IF WH-ACTIVE-COUNT < 10
+                       ADD 1 TO WH-ACTIVE-COUNT
+                       SET WH-INDEX TO WH-ACTIVE-COUNT
+                       MOVE WMR-WAREHOUSEID    TO
+                           WH-WAREHOUSEID(WH-INDEX)
+                       MOVE WMR-INPUT-FILENAME TO
+                           WH-INPUT-FILENAME(WH-INDEX)
+                       MOVE WMR-SORTED-FILENAME TO
+                           WH-SORTED-FILENAME(WH-INDEX)
+                   ELSE
+                       DISPLAY
+                           'WARNING: WAREHOUSE-MASTER-FILE EXCEEDS 10 '
+                           'WAREHOUSES -- EXTRA ROWS IGNORED.'
+                   END-IF
+           END-READ
+
+           .
+
+       120-CHECK-FOR-RESTART.
+
+      *    IF A CHECKPOINT FROM A PRIOR RUN IS FOUND, THIS RUN RESUMES
+      *    RATHER THAN RE-SORTING ALL THE WAREHOUSE FILES AND STARTING
+      *    THE REPORT OVER FROM PAGE ONE.
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'YES'              TO WS-RESTART-SW
+                       MOVE CKPT-RUN-COMPLETE-SW
+                           TO WS-RUN-COMPLETE-SW
+                       MOVE CKPT-WAREHOUSEID    TO WS-RESUME-WAREHOUSE
+                       MOVE CKPT-PAGE-NUM       TO PAGE-NUM
+                       MOVE CKPT-GRAND-TOTAL    TO DF-GRAND-TOTAL
+                       MOVE CKPT-UNKNOWN-WH-COUNT
+                           TO EC-UNKNOWN-WAREHOUSE
+                       MOVE CKPT-INVALID-FLD-COUNT
+                           TO EC-INVALID-FIELD
+                       MOVE CKPT-UNKNOWN-PROD-COUNT
+                           TO EC-UNKNOWN-PRODUCT
+                       MOVE CKPT-INPUT-RECORDS-TOTAL
+                           TO WS-TOTAL-INPUT-RECORDS
+                       PERFORM 129-RESTORE-ONE-WAREHOUSE-TOTAL
+                               VARYING WH-INDEX FROM 1 BY 1
+                                  UNTIL WH-INDEX > WH-ACTIVE-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           .
+
+       129-RESTORE-ONE-WAREHOUSE-TOTAL.
+
+      *    RESTORES THE PER-WAREHOUSE BREAKDOWN FOR EACH WAREHOUSE
+      *    THE CHECKPOINT SAYS ALREADY FINISHED, SO THE PERMANENT
+      *    RECONCILIATION REPORT DOES NOT SHOW ZEROS FOR THEM AFTER
+      *    A RESTART.
+           MOVE CKPT-WH-INPUT-RECORDS(WH-INDEX)
+               TO WCT-INPUT-RECORD-COUNT(WH-INDEX)
+           MOVE CKPT-WH-TOTAL(WH-INDEX)
+               TO WCT-WAREHOUSE-TOTAL(WH-INDEX)
+
+           .
+
+       130-LOAD-VENDOR-MASTER.
+
+      *    VENDOR-SEARCH-TABLE IS BUILT FRESH EVERY RUN (INCLUDING A
+      *    RESTART) FROM VENDOR-MASTER-FILE, SO THE VENDOR LIST NEVER
+      *    NEEDS A RECOMPILE TO ADD, RENAME, OR DROP A VENDOR.
+           OPEN INPUT VENDOR-MASTER-FILE
+
+           IF WS-VENDOR-MASTER-FILE-STATUS NOT = '00'
+               DISPLAY 'FATAL: VENDOR-MASTER-FILE OPEN FAILED, '
+                   'STATUS = ' WS-VENDOR-MASTER-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE 'NO' TO WS-VENDOR-MASTER-EOF
+           PERFORM 140-LOAD-ONE-VENDOR-RECORD
+               UNTIL NO-MORE-VENDORS
+
+           CLOSE VENDOR-MASTER-FILE
+
+           .
+
+       140-LOAD-ONE-VENDOR-RECORD.
+
+           READ VENDOR-MASTER-FILE
+               AT END
+                   MOVE 'YES' TO WS-VENDOR-MASTER-EOF
+      *            VENDOR-ITEM IS OCCURS 20 TIMES -- A MASTER FILE
+      *            WITH MORE ROWS THAN THAT IS REPORTED RATHER THAN
+      *            OVERRUNNING THE TABLE.
+               NOT AT END
+                   IF WS-VENDOR-COUNT < 20
+                       ADD 1 TO WS-VENDOR-COUNT
+                       SET VT-INDEX TO WS-VENDOR-COUNT
+                       MOVE VMR-VENDORID    TO VST-VENDORID(VT-INDEX)
+                       MOVE VMR-VENDOR-NAME TO
+                           VST-VENDOR-NAME(VT-INDEX)
+                   ELSE
+                       DISPLAY
+                           'WARNING: VENDOR-MASTER-FILE EXCEEDS 20 '
+                           'VENDORS -- EXTRA VENDOR ROWS IGNORED.'
+                   END-IF
+           END-READ
+
+           .
+
+       135-LOAD-PRODUCT-MASTER.
+
+      *    PRODUCT-SEARCH-TABLE IS BUILT FRESH EVERY RUN (INCLUDING A
+      *    RESTART) FROM PRODUCT-MASTER-FILE.
+           OPEN INPUT PRODUCT-MASTER-FILE
+
+           IF WS-PRODUCT-MASTER-FILE-STATUS NOT = '00'
+               DISPLAY 'FATAL: PRODUCT-MASTER-FILE OPEN FAILED, '
+                   'STATUS = ' WS-PRODUCT-MASTER-FILE-STATUS
+               STOP RUN
+           END-IF
+
+           MOVE 'NO' TO WS-PRODUCT-MASTER-EOF
+           PERFORM 145-LOAD-ONE-PRODUCT-RECORD
+               UNTIL NO-MORE-MASTER-PRODUCTS
+
+           CLOSE PRODUCT-MASTER-FILE
+
+           .
+
+       145-LOAD-ONE-PRODUCT-RECORD.
+
+           READ PRODUCT-MASTER-FILE
+               AT END
+                   MOVE 'YES' TO WS-PRODUCT-MASTER-EOF
+      *            PRODUCT-ITEM IS OCCURS 50 TIMES -- A MASTER FILE
+      *            WITH MORE ROWS THAN THAT IS REPORTED RATHER THAN
+      *            OVERRUNNING THE TABLE.
+               NOT AT END
+                   IF WS-PRODUCT-MASTER-COUNT < 50
+                       ADD 1 TO WS-PRODUCT-MASTER-COUNT
+                       SET PT-INDEX TO WS-PRODUCT-MASTER-COUNT
+                       MOVE PMR-PRODUCTID TO PT-PRODUCTID(PT-INDEX)
+                   ELSE
+                       DISPLAY
+                           'WARNING: PRODUCT-MASTER-FILE EXCEEDS 50 '
+                           'PRODUCTS -- EXTRA PRODUCT ROWS IGNORED.'
+                   END-IF
+           END-READ
 
            .
 
        150-SORTMERGE-INPUT-FILES.
-        
-           SORT SORTMERGE-FILE
-                ON ASCENDING KEY SM-WAREHOUSEID
-                ON ASCENDING KEY SM-VENDORID
-                ON ASCENDING KEY SM-PRODUCTID
-                USING UNSORTED-INPUTFILE-NV10
-                GIVING SORTED-OUTPUTFILE-NV10
 
-           SORT SORTMERGE-FILE
-                ON ASCENDING KEY SM-WAREHOUSEID
-                ON ASCENDING KEY SM-VENDORID
-                ON ASCENDING KEY SM-PRODUCTID
-                USING UNSORTED-INPUTFILE-CA20
-                GIVING SORTED-OUTPUTFILE-CA20
+      *    EACH WAREHOUSE IN THE TABLE IS SORTED IN TURN THROUGH THE
+      *    SAME GENERIC UNSORTED-INPUTFILE/SORTED-OUTPUTFILE FDS, THEN
+      *    APPENDED ONTO MERGED-PRODUCT-FILE IN TABLE ORDER.  BECAUSE
+      *    WAREHOUSE IDS DO NOT OVERLAP AND EACH WAREHOUSE'S SLICE IS
+      *    ALREADY SORTED BY VENDOR/PRODUCT, THE RESULT IS FULLY
+      *    SORTED WITHOUT NEEDING A FIXED-ARITY MERGE STATEMENT.
+           OPEN OUTPUT MERGED-PRODUCT-FILE
+
+           PERFORM 160-SORTMERGE-ONE-WAREHOUSE
+                   VARYING WH-INDEX FROM 1 BY 1
+                      UNTIL WH-INDEX > WH-ACTIVE-COUNT
+
+           CLOSE MERGED-PRODUCT-FILE
+
+           .
+
+       160-SORTMERGE-ONE-WAREHOUSE.
+
+           MOVE WH-INPUT-FILENAME(WH-INDEX)  TO WS-UNSORTED-FILENAME
+           MOVE WH-SORTED-FILENAME(WH-INDEX) TO WS-SORTED-FILENAME
 
            SORT SORTMERGE-FILE
                 ON ASCENDING KEY SM-WAREHOUSEID
                 ON ASCENDING KEY SM-VENDORID
                 ON ASCENDING KEY SM-PRODUCTID
-                USING UNSORTED-INPUTFILE-WA30
-                GIVING SORTED-OUTPUTFILE-WA30
+                ON ASCENDING KEY SM-CONT-SEQ
+                USING UNSORTED-INPUTFILE
+                GIVING SORTED-OUTPUTFILE
+
+           OPEN INPUT SORTED-OUTPUTFILE
 
-           MERGE SORTMERGE-FILE
-                 ON ASCENDING KEY SM-WAREHOUSEID
-                 ON ASCENDING KEY SM-VENDORID
-                 ON ASCENDING KEY SM-PRODUCTID
-           USING SORTED-OUTPUTFILE-NV10, 
-		         SORTED-OUTPUTFILE-CA20,
-                 SORTED-OUTPUTFILE-WA30
-           GIVING MERGED-PRODUCT-FILE
+           PERFORM 170-COPY-ONE-SORTED-RECORD
+                   UNTIL MORE-RECORDS = 'NO'
+
+           CLOSE SORTED-OUTPUTFILE
+           MOVE 'YES' TO MORE-RECORDS
 
            .
-		   
+
+       170-COPY-ONE-SORTED-RECORD.
+
+           READ SORTED-OUTPUTFILE
+               AT END
+                   MOVE 'NO' TO MORE-RECORDS
+               NOT AT END
+                   WRITE MERGED-PRODUCT-RECORD
+                       FROM SORTED-RECORD
+           END-READ
+
+           .
+
        200-HOUSEKEEPIG-ROUTINE.
-           
-           OPEN INPUT  MERGED-PRODUCT-FILE
-                OUTPUT ERROR-FILE
-                OUTPUT PRODUCT-SUMMARY-REPORT
+
+           OPEN INPUT MERGED-PRODUCT-FILE
+
+      *    ON A RESTART, THE REPORT AND ERROR FILES FROM THE PRIOR RUN
+      *    ARE EXTENDED RATHER THAN OVERWRITTEN, SO THE PAGES ALREADY
+      *    PRINTED FOR COMPLETED WAREHOUSES ARE NOT LOST.
+      *
+      *    KNOWN LIMITATION: THE CHECKPOINT IS ONLY TAKEN AT A
+      *    WAREHOUSE CONTROL BREAK (SEE 725-WRITE-CHECKPOINT), NOT
+      *    AFTER EVERY RECORD, SO THIS ONLY RESUMES CLEANLY WHEN THE
+      *    ABEND HAPPENS EXACTLY AT A WAREHOUSE BOUNDARY.  IF THE JOB
+      *    GOES DOWN MID-WAREHOUSE, THE SKIP LOGIC BELOW STILL ONLY
+      *    DISCARDS RECORDS FOR THE WAREHOUSE NAMED IN THE CHECKPOINT
+      *    (WS-RESUME-WAREHOUSE) -- A WAREHOUSE THAT WAS ONLY PARTLY
+      *    PRINTED BEFORE THE ABEND IS NOT THAT ONE, SO ITS RECORDS
+      *    ARE NOT SKIPPED AND IT IS REPORTED A SECOND TIME ON TOP OF
+      *    ITS ALREADY-FLUSHED PARTIAL OUTPUT.  CLOSING THIS GAP
+      *    PROPERLY NEEDS A CHECKPOINT GRANULARITY OF ONE RECORD, NOT
+      *    ONE WAREHOUSE, WHICH IS A LARGER CHANGE THAN THIS RESTART
+      *    FACILITY WAS BUILT FOR; OPERATIONALLY, RERUN FROM THE
+      *    ORIGINAL INPUT (NOT RESTART) IF THE ABEND IS KNOWN TO HAVE
+      *    HAPPENED MID-WAREHOUSE RATHER THAN AT A CONTROL BREAK.
+           IF THIS-IS-A-RESTART
+               OPEN EXTEND ERROR-FILE
+               OPEN EXTEND PRODUCT-SUMMARY-REPORT
+               OPEN EXTEND LOW-STOCK-REPORT
+               OPEN EXTEND CSV-EXTRACT-FILE
+           ELSE
+               OPEN OUTPUT ERROR-FILE
+               OPEN OUTPUT PRODUCT-SUMMARY-REPORT
+               OPEN OUTPUT LOW-STOCK-REPORT
+               OPEN OUTPUT CSV-EXTRACT-FILE
+               MOVE LS-TITLE-LINE TO LS-REPORT-LINE
+               WRITE LS-REPORT-LINE AFTER ADVANCING 1 LINE
+               MOVE LS-COLUMN-HEADER TO LS-REPORT-LINE
+               WRITE LS-REPORT-LINE AFTER ADVANCING 2 LINES
+           END-IF
 
            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
            MOVE WS-MONTH TO H1-MONTH
@@ -413,30 +1030,45 @@
 
        250-READ-INVENTORY-FILE.
 
-           PERFORM UNTIL MORE-RECORDS = 'NO'    
+           PERFORM UNTIL MORE-RECORDS = 'NO'
                READ MERGED-PRODUCT-FILE
-                   AT END  
+                   AT END
                        MOVE 'NO' TO MORE-RECORDS
                    NOT AT END
-                       EVALUATE MPR-WAREHOUSEID
-
-                           WHEN 'NV10'
-                               PERFORM 600-PROCESS-ROUTINE   
-                           WHEN 'CA20'
-                               PERFORM 600-PROCESS-ROUTINE 
-                           WHEN 'WA30'
-                               PERFORM 600-PROCESS-ROUTINE 
-                           WHEN OTHER
-                               MOVE MERGED-PRODUCT-RECORD 
-                               TO ERROR-FILE-RECORD
-                               ADD 1 TO INCORRECT-RECORD-COUNT
-                               WRITE ERROR-FILE-RECORD
-                               AFTER ADVANCING 1 LINE
-
-                       END-EVALUATE                         
-               END-READ    
+      *                ON A RESTART, RECORDS FOR THE WAREHOUSE THAT
+      *                HAD ALREADY BEEN CHECKPOINTED AS COMPLETE ARE
+      *                DISCARDED -- THEY WERE ALREADY REPORTED LAST
+      *                RUN.  THE FIRST DIFFERENT WAREHOUSE ID TURNS
+      *                SKIPPING OFF FOR THE REST OF THE RUN.
+                       IF THIS-IS-A-RESTART
+                           AND WS-SKIPPING-WAREHOUSE = 'YES'
+                           AND MPR-WAREHOUSEID
+                               NOT = WS-RESUME-WAREHOUSE
+                               MOVE 'NO' TO WS-SKIPPING-WAREHOUSE
+                       END-IF
+
+                       IF THIS-IS-A-RESTART
+                           AND WS-SKIPPING-WAREHOUSE = 'YES'
+                           CONTINUE
+                       ELSE
+                           SET WH-INDEX TO 1
+                           SEARCH WAREHOUSE-ITEM
+                               AT END
+                                   ADD 1 TO EC-UNKNOWN-WAREHOUSE
+                                   MOVE 'UNKNOWN WAREHOUSE ID'
+                                       TO WS-ERROR-REASON
+                                   PERFORM 950-WRITE-ERROR-RECORD
+                               WHEN MPR-WAREHOUSEID =
+                                       WH-WAREHOUSEID(WH-INDEX)
+                                   ADD 1 TO WS-TOTAL-INPUT-RECORDS
+                                   ADD 1 TO WCT-INPUT-RECORD-COUNT
+                                       (WH-INDEX)
+                                   PERFORM 600-PROCESS-ROUTINE
+                           END-SEARCH
+                       END-IF
+               END-READ
            END-PERFORM
-           
+
            .
 
        300-WRITE-A-LINE.
@@ -463,28 +1095,13 @@
 
        400-PRINT-WAREHOUSE-HEADER.
 
-           EVALUATE  TRUE
-
-               WHEN MPR-WAREHOUSEID = 'NV10'
-                   MOVE MPR-WAREHOUSEID TO WGH-WAREHOUSEID      
-                   MOVE WAREHOUSE-GROUP-HEADER TO REPORT-LINE
-                   PERFORM 300-WRITE-A-LINE
-                   MOVE 2 TO PROPER-SPACING
-           
-               WHEN MPR-WAREHOUSEID = 'CA20'
-                   MOVE MPR-WAREHOUSEID TO WGH-WAREHOUSEID       
-                   MOVE WAREHOUSE-GROUP-HEADER TO REPORT-LINE
-                   PERFORM 300-WRITE-A-LINE
-                   MOVE 2 TO PROPER-SPACING
-           
-               WHEN MPR-WAREHOUSEID = 'WA30'
-                   MOVE MPR-WAREHOUSEID TO WGH-WAREHOUSEID 
-                   MOVE WAREHOUSE-GROUP-HEADER TO REPORT-LINE
-                   PERFORM 300-WRITE-A-LINE
-                   MOVE 2 TO PROPER-SPACING
+      *    EVERY WAREHOUSE IN WAREHOUSE-SEARCH-TABLE PRINTS THE SAME
+      *    HEADER, SO NO PER-WAREHOUSE-ID LOGIC IS NEEDED HERE.
+           MOVE MPR-WAREHOUSEID TO WGH-WAREHOUSEID
+           MOVE WAREHOUSE-GROUP-HEADER TO REPORT-LINE
+           PERFORM 300-WRITE-A-LINE
+           MOVE 2 TO PROPER-SPACING
 
-           END-EVALUATE
-    
            .
 
        450-PRINT-VENDOR-HEADER.
@@ -568,96 +1185,152 @@
            .
 
        900-TRAVERSE-PRODUCT-ARRAY.
-           
+
            IF MPR-PRODUCT-NAME(PRODUCT-SUB) = SPACES
                CONTINUE
            ELSE
+               PERFORM 910-VALIDATE-PRODUCT-ENTRY
+
+               IF PRODUCT-ENTRY-INVALID
+                   IF WS-ERROR-REASON = 'UNKNOWN PRODUCT ID'
+                       ADD 1 TO EC-UNKNOWN-PRODUCT
+                   ELSE
+                       ADD 1 TO EC-INVALID-FIELD
+                   END-IF
+                   PERFORM 950-WRITE-ERROR-RECORD
+               ELSE
+                   EVALUATE TRUE
+                       WHEN FIRST-PRODUCT = 'YES'
+                           MOVE 'NO' TO FIRST-PRODUCT
+                           MOVE MPR-PRODUCT-NAME(PRODUCT-SUB)
+                           TO WS-PRODUCT-NAME
+                           MOVE WS-PRODUCT-NAME TO DL-PRODUCT-NAME
+                       WHEN FIRST-PRODUCT = 'NO'
+                           MOVE ' ' TO DL-PRODUCT-NAME
+                   END-EVALUATE
+
+                   MOVE MPR-PRODUCTID TO DL-PRODUCT-ID
+
+                   EVALUATE TRUE
+                       WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'X'
+                           MOVE 'EXTRA LARGE' TO DL-PRODUCT-SIZE
+                       WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'L'
+                           MOVE 'LARGE' TO DL-PRODUCT-SIZE
+                       WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'M'
+                           MOVE 'MEDIUM' TO DL-PRODUCT-SIZE
+                       WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'S'
+                           MOVE 'SMALL' TO DL-PRODUCT-SIZE
+                       WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'A'
+                           MOVE 'SAMPLE' TO DL-PRODUCT-SIZE
+                   END-EVALUATE
+
+                   EVALUATE TRUE
+                       WHEN MPR-PRODUCT-TYPE(PRODUCT-SUB) = 'C'
+                           MOVE 'CREAM' TO DL-PRODUCT-TYPE
+                       WHEN MPR-PRODUCT-TYPE(PRODUCT-SUB) = 'O'
+                           MOVE 'OIL'   TO DL-PRODUCT-TYPE
+                   END-EVALUATE
 
-               EVALUATE TRUE
-                   WHEN FIRST-PRODUCT = 'YES'
-                       MOVE 'NO' TO FIRST-PRODUCT
-                       MOVE MPR-PRODUCT-NAME(PRODUCT-SUB) 
-                       TO WS-PRODUCT-NAME
-                       MOVE WS-PRODUCT-NAME TO DL-PRODUCT-NAME
-                   WHEN FIRST-PRODUCT = 'NO'
-                       MOVE ' ' TO DL-PRODUCT-NAME
-               END-EVALUATE
+                   MOVE MPR-QUANTITY-INSTOCK(PRODUCT-SUB)
+                       TO WS-STOCK-QUANTITY
+                   MOVE WS-STOCK-QUANTITY TO DL-IN-STOCK
 
+                   IF WS-STOCK-QUANTITY < WS-REORDER-THRESHOLD
+                       PERFORM 965-WRITE-LOW-STOCK-RECORD
+                   END-IF
 
-               MOVE MPR-PRODUCTID TO DL-PRODUCT-ID
+                   MOVE MPR-PURCHASE-PRICE(PRODUCT-SUB)
+                       TO WS-TOTAL-COST
+                   MULTIPLY WS-STOCK-QUANTITY BY WS-TOTAL-COST
 
-               EVALUATE TRUE
+                   MOVE WS-TOTAL-COST TO DL-TOTAL-COST
+                   ADD  WS-TOTAL-COST TO DF-PRODUCT-TOTAL
+                   ADD  WS-TOTAL-COST TO DF-VENDOR-TOTAL
+                   ADD  WS-TOTAL-COST TO DF-WAREHOUSE-TOTAL
+                   ADD  WS-TOTAL-COST TO DF-GRAND-TOTAL
+
+                   MOVE SPACES TO CSV-LINE
+                   MOVE 'DETAIL'    TO CSV-RECORD-TYPE
+                   MOVE MPR-WAREHOUSEID TO CSV-WAREHOUSEID
+                   MOVE MPR-VENDORID    TO CSV-VENDORID
+                   MOVE MPR-PRODUCTID   TO CSV-PRODUCTID
+                   MOVE MPR-PRODUCT-NAME(PRODUCT-SUB)
+                       TO CSV-PRODUCT-NAME
+                   MOVE MPR-PRODUCT-SIZE(PRODUCT-SUB)
+                       TO CSV-PRODUCT-SIZE
+                   MOVE MPR-PRODUCT-TYPE(PRODUCT-SUB)
+                       TO CSV-PRODUCT-TYPE
+                   MOVE WS-STOCK-QUANTITY TO CSV-QUANTITY
+                   MOVE WS-TOTAL-COST     TO CSV-AMOUNT
+                   PERFORM 970-WRITE-CSV-RECORD
+
+                   MOVE 0 TO WS-TOTAL-COST
+                   MOVE DETAIL-LINE TO REPORT-LINE
+                   PERFORM 300-WRITE-A-LINE
+                   MOVE 1 TO PROPER-SPACING
+               END-IF
+           END-IF
 
-                   WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'X'
-                       MOVE 'EXTRA LARGE' TO DL-PRODUCT-SIZE
-                   WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'L'
-                       MOVE 'LARGE' TO DL-PRODUCT-SIZE
-                   WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'M'
-                       MOVE 'MEDIUM' TO DL-PRODUCT-SIZE
-                   WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'S'
-                       MOVE 'SMALL' TO DL-PRODUCT-SIZE
-                   WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'A'
-                       MOVE 'SAMPLE' TO DL-PRODUCT-SIZE
-                   WHEN OTHER
-                       STRING
-                           'BAD-' DELIMITED BY SIZE
-                           MPR-PRODUCT-SIZE(PRODUCT-SUB) 
-                               DELIMITED BY SIZE
-                           INTO WS-INVALID-PRODUCT-SIZE
-                       END-STRING
-                       MOVE WS-INVALID-PRODUCT-SIZE TO DL-PRODUCT-SIZE
+           .
 
-               END-EVALUATE
+       910-VALIDATE-PRODUCT-ENTRY.
 
-               EVALUATE TRUE
+      *    ANY PRODUCT ENTRY THAT FAILS ONE OF THESE CHECKS IS PULLED
+      *    OUT TO ERROR-FILE BY THE CALLER INSTEAD OF RIDING INTO THE
+      *    REPORT TOTALS WITH A "BAD-" PLACEHOLDER.
+           MOVE 'YES' TO WS-PRODUCT-ENTRY-VALID
 
-                   WHEN MPR-PRODUCT-TYPE(PRODUCT-SUB) = 'C'
-                       MOVE 'CREAM' TO DL-PRODUCT-TYPE
-                   WHEN MPR-PRODUCT-TYPE(PRODUCT-SUB) = 'O'
-                       MOVE 'OIL'   TO DL-PRODUCT-TYPE
-                   WHEN OTHER
-                       STRING
-                           'BAD-' DELIMITED BY SIZE
-                           MPR-PRODUCT-TYPE(PRODUCT-SUB) 
-                               DELIMITED BY SIZE
-                           INTO WS-INVALID-PRODUCT-TYPE
-                       END-STRING
-                       MOVE WS-INVALID-PRODUCT-TYPE TO DL-PRODUCT-TYPE
+           EVALUATE TRUE
+               WHEN MPR-PRODUCT-SIZE(PRODUCT-SUB) = 'X' OR 'L' OR
+                       'M' OR 'S' OR 'A'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'NO' TO WS-PRODUCT-ENTRY-VALID
+                   MOVE 'INVALID PRODUCT SIZE CODE' TO WS-ERROR-REASON
+           END-EVALUATE
 
+           IF PRODUCT-ENTRY-VALID
+               EVALUATE TRUE
+                   WHEN MPR-PRODUCT-TYPE(PRODUCT-SUB) = 'C' OR 'O'
+                       CONTINUE
+                   WHEN OTHER
+                       MOVE 'NO' TO WS-PRODUCT-ENTRY-VALID
+                       MOVE 'INVALID PRODUCT TYPE CODE'
+                           TO WS-ERROR-REASON
                END-EVALUATE
+           END-IF
 
-               MOVE SPACES TO WS-INVALID-PRODUCT-SIZE
-               MOVE SPACES TO WS-INVALID-PRODUCT-TYPE
+           IF PRODUCT-ENTRY-VALID
+               AND MPR-QUANTITY-INSTOCK(PRODUCT-SUB) NOT NUMERIC
+                   MOVE 'NO' TO WS-PRODUCT-ENTRY-VALID
+                   MOVE 'INVALID QUANTITY IN STOCK' TO WS-ERROR-REASON
+           END-IF
 
-               IF MPR-QUANTITY-INSTOCK(PRODUCT-SUB) IS NUMERIC
-                   MOVE MPR-QUANTITY-INSTOCK(PRODUCT-SUB)
-                        TO WS-STOCK-QUANTITY
-               ELSE 
-                   MOVE ZEROS TO WS-STOCK-QUANTITY
-               END-IF
+           IF PRODUCT-ENTRY-VALID
+               AND MPR-PURCHASE-PRICE(PRODUCT-SUB) NOT NUMERIC
+                   MOVE 'NO' TO WS-PRODUCT-ENTRY-VALID
+                   MOVE 'INVALID PURCHASE PRICE' TO WS-ERROR-REASON
+           END-IF
 
-               MOVE WS-STOCK-QUANTITY TO DL-IN-STOCK
+           IF PRODUCT-ENTRY-VALID
+               PERFORM 920-VALIDATE-PRODUCT-MASTER
+           END-IF
 
-               IF MPR-PURCHASE-PRICE(PRODUCT-SUB) IS NUMERIC
-			       MOVE MPR-PURCHASE-PRICE(PRODUCT-SUB)
-				   TO WS-TOTAL-COST
-                   MULTIPLY WS-STOCK-QUANTITY BY WS-TOTAL-COST
-               ELSE 
-                   MOVE ZEROS TO WS-TOTAL-COST
-               END-IF
+           .
 
-               MOVE WS-TOTAL-COST TO DL-TOTAL-COST
-               ADD  WS-TOTAL-COST TO DF-PRODUCT-TOTAL
-               ADD  WS-TOTAL-COST TO DF-VENDOR-TOTAL
-               ADD  WS-TOTAL-COST TO DF-WAREHOUSE-TOTAL
-               ADD  WS-TOTAL-COST TO DF-GRAND-TOTAL
+       920-VALIDATE-PRODUCT-MASTER.
 
-               MOVE 0 TO WS-TOTAL-COST
-               MOVE DETAIL-LINE TO REPORT-LINE
-               PERFORM 300-WRITE-A-LINE
-               MOVE 1 TO PROPER-SPACING
+      *    A PRODUCTID NOT FOUND ON PRODUCT-MASTER-FILE IS REJECTED AS
+      *    UNKNOWN, DISTINCT FROM THE FIELD-LEVEL CHECKS ABOVE.
+           SET PT-INDEX TO 1
 
-           END-IF
+           SEARCH PRODUCT-ITEM
+               AT END
+                   MOVE 'NO' TO WS-PRODUCT-ENTRY-VALID
+                   MOVE 'UNKNOWN PRODUCT ID' TO WS-ERROR-REASON
+               WHEN MPR-PRODUCTID = PT-PRODUCTID(PT-INDEX)
+                   CONTINUE
+           END-SEARCH
 
            .
 
@@ -671,11 +1344,74 @@
            MOVE 2 TO PROPER-SPACING
            PERFORM 300-WRITE-A-LINE
 
+      *    CAPTURE THIS WAREHOUSE'S FINAL DOLLAR TOTAL INTO
+      *    WAREHOUSE-CONTROL-TOTALS BEFORE THE CHECKPOINT IS WRITTEN,
+      *    SO 725-WRITE-CHECKPOINT PERSISTS THE FIGURE THIS WAREHOUSE
+      *    JUST FINISHED WITH RATHER THAN ITS FORMER VALUE.
+           SET WH-INDEX TO 1
+           SEARCH WAREHOUSE-ITEM
+               AT END
+                   CONTINUE
+               WHEN WS-WAREHOUSE-HOLD = WH-WAREHOUSEID(WH-INDEX)
+                   MOVE DF-WAREHOUSE-TOTAL
+                       TO WCT-WAREHOUSE-TOTAL(WH-INDEX)
+           END-SEARCH
+
+           PERFORM 725-WRITE-CHECKPOINT
+
+           MOVE SPACES TO CSV-LINE
+           MOVE 'WHSE-TOT' TO CSV-RECORD-TYPE
+           MOVE WS-WAREHOUSE-HOLD TO CSV-WAREHOUSEID
+           MOVE DF-WAREHOUSE-TOTAL TO CSV-AMOUNT
+           PERFORM 970-WRITE-CSV-RECORD
+
            MOVE MPR-WAREHOUSEID   TO WS-WAREHOUSE-HOLD
            MOVE 0 TO DF-WAREHOUSE-TOTAL
 
            .
 
+       725-WRITE-CHECKPOINT.
+
+      *    RECORDS THAT WS-WAREHOUSE-HOLD HAS FULLY PRINTED AND
+      *    TOTALLED, SO A RESTART CAN PICK UP WITH THE NEXT WAREHOUSE
+      *    INSTEAD OF RE-SORTING AND RE-REPORTING EVERYTHING.
+           OPEN OUTPUT CHECKPOINT-FILE
+
+           IF WRITING-FINAL-CHECKPOINT
+               MOVE 'YES' TO CKPT-RUN-COMPLETE-SW
+           ELSE
+               MOVE 'NO' TO CKPT-RUN-COMPLETE-SW
+           END-IF
+           MOVE WS-WAREHOUSE-HOLD  TO CKPT-WAREHOUSEID
+           MOVE PAGE-NUM           TO CKPT-PAGE-NUM
+           MOVE DF-GRAND-TOTAL     TO CKPT-GRAND-TOTAL
+           MOVE EC-UNKNOWN-WAREHOUSE TO CKPT-UNKNOWN-WH-COUNT
+           MOVE EC-INVALID-FIELD   TO CKPT-INVALID-FLD-COUNT
+           MOVE EC-UNKNOWN-PRODUCT TO CKPT-UNKNOWN-PROD-COUNT
+           MOVE WS-TOTAL-INPUT-RECORDS TO CKPT-INPUT-RECORDS-TOTAL
+
+           PERFORM 726-SAVE-ONE-WAREHOUSE-TOTAL
+                   VARYING WH-INDEX FROM 1 BY 1
+                      UNTIL WH-INDEX > WH-ACTIVE-COUNT
+
+           WRITE CHECKPOINT-RECORD
+
+           CLOSE CHECKPOINT-FILE
+
+           .
+
+       726-SAVE-ONE-WAREHOUSE-TOTAL.
+
+      *    CARRIES THE PER-WAREHOUSE BREAKDOWN INTO THE CHECKPOINT SO
+      *    A RESTART CAN RESTORE IT VIA 129-RESTORE-ONE-WAREHOUSE-TOTAL
+      *    INSTEAD OF LEAVING COMPLETED WAREHOUSES AT ZERO.
+           MOVE WCT-INPUT-RECORD-COUNT(WH-INDEX)
+               TO CKPT-WH-INPUT-RECORDS(WH-INDEX)
+           MOVE WCT-WAREHOUSE-TOTAL(WH-INDEX)
+               TO CKPT-WH-TOTAL(WH-INDEX)
+
+           .
+
        750-VENDOR-CONTROL-BREAK.
 
            PERFORM 800-PRODUCT-CONTROL-BREAK
@@ -686,6 +1422,13 @@
            MOVE 3 TO PROPER-SPACING
            PERFORM 300-WRITE-A-LINE
 
+           MOVE SPACES TO CSV-LINE
+           MOVE 'VEND-TOT' TO CSV-RECORD-TYPE
+           MOVE WS-VENDOR-HOLD TO CSV-VENDORID
+           MOVE DF-VENDOR-NAME TO CSV-PRODUCT-NAME
+           MOVE DF-VENDOR-TOTAL TO CSV-AMOUNT
+           PERFORM 970-WRITE-CSV-RECORD
+
            MOVE MPR-VENDORID TO WS-VENDOR-HOLD
            MOVE 0 TO DF-VENDOR-TOTAL
 
@@ -701,43 +1444,250 @@
            PERFORM 300-WRITE-A-LINE
 		   MOVE 3 TO PROPER-SPACING
 
+           MOVE SPACES TO CSV-LINE
+           MOVE 'PROD-TOT' TO CSV-RECORD-TYPE
+           MOVE WS-PRODUCT-HOLD TO CSV-PRODUCTID
+           MOVE WS-PRODUCT-NAME TO CSV-PRODUCT-NAME
+           MOVE DF-PRODUCT-TOTAL TO CSV-AMOUNT
+           PERFORM 970-WRITE-CSV-RECORD
+
            MOVE MPR-PRODUCTID TO WS-PRODUCT-HOLD
            MOVE 0 TO DF-PRODUCT-TOTAL
 
            .
 
+       950-WRITE-ERROR-RECORD.
+
+           MOVE MPR-WAREHOUSEID TO ELD-WAREHOUSEID
+           MOVE MPR-VENDORID    TO ELD-VENDORID
+           MOVE MPR-PRODUCTID   TO ELD-PRODUCTID
+           MOVE WS-ERROR-REASON TO ELD-REASON
+
+           MOVE ERROR-LINE-DETAIL TO ERROR-FILE-RECORD
+           WRITE ERROR-FILE-RECORD
+               AFTER ADVANCING 1 LINE
+
+           MOVE SPACES TO WS-ERROR-REASON
+
+           .
+
+       965-WRITE-LOW-STOCK-RECORD.
+
+           MOVE MPR-WAREHOUSEID        TO LSL-WAREHOUSEID
+           MOVE DF-VENDOR-NAME         TO LSL-VENDOR-NAME
+           MOVE MPR-PRODUCTID          TO LSL-PRODUCT-ID
+           MOVE MPR-PRODUCT-NAME(PRODUCT-SUB) TO LSL-PRODUCT-NAME
+           MOVE WS-STOCK-QUANTITY      TO LSL-QUANTITY
+
+           MOVE LS-DETAIL-LINE TO LS-REPORT-LINE
+           WRITE LS-REPORT-LINE AFTER ADVANCING 1 LINE
+
+           .
+
+       970-WRITE-CSV-RECORD.
+
+      *    GENERIC WRITER -- THE CALLER CLEARS CSV-LINE, SETS
+      *    CSV-RECORD-TYPE AND WHICHEVER COLUMNS APPLY TO THAT ROW,
+      *    AND THEN PERFORMS THIS PARAGRAPH, THE SAME WAY CALLERS OF
+      *    300-WRITE-A-LINE BUILD REPORT-LINE BEFORE WRITING IT.
+           MOVE CSV-LINE TO CSV-REPORT-LINE
+           WRITE CSV-REPORT-LINE
+
+           .
+
        1000-FINAL-ROUTINE.
 
+      *    MARKS THE CHECKPOINT THIS LAST CONTROL BREAK IS ABOUT TO
+      *    WRITE AS THE RUN-COMPLETE ONE -- SEE WS-FINAL-CHECKPOINT-SW.
+           MOVE 'YES' TO WS-FINAL-CHECKPOINT-SW
            PERFORM 700-WAREHOUSE-CONTROL-BREAK
 
            MOVE DF-GRAND-TOTAL TO GTL-GRAND-TOTAL
            MOVE GRAND-TOTAL-LINE TO REPORT-LINE
            MOVE 2 TO PROPER-SPACING
            PERFORM 300-WRITE-A-LINE
-		   
-		   STRING 
+
+           MOVE SPACES TO CSV-LINE
+           MOVE 'GRAND-TOT' TO CSV-RECORD-TYPE
+           MOVE DF-GRAND-TOTAL TO CSV-AMOUNT
+           PERFORM 970-WRITE-CSV-RECORD
+
+		   STRING
 		       'THERE ARE ' DELIMITED BY SIZE
-			   INCORRECT-RECORD-COUNT DELIMITED 
+			   EC-UNKNOWN-WAREHOUSE DELIMITED
 			   BY SIZE
-			   ' INVALID RECORDS ALLTOGETHER WHICH ARE' 
+			   ' UNKNOWN-WAREHOUSE AND ' DELIMITED BY SIZE
+			   EC-INVALID-FIELD DELIMITED BY SIZE
+			   ' INVALID-FIELD RECORDS WRITTEN TO THE'
 			   DELIMITED BY SIZE
-			   ' WRRITEN IN THE ERROR FILE.'
+			   ' ERROR FILE.'
 			   DELIMITED BY SIZE
 			   INTO INVALID-RECORD-MESSAGE
 		   END-STRING
-		   
+
 		   DISPLAY INVALID-RECORD-MESSAGE
-		   
+
+		   STRING
+		       'THERE ARE ' DELIMITED BY SIZE
+			   EC-UNKNOWN-PRODUCT DELIMITED BY SIZE
+			   ' UNKNOWN-PRODUCT RECORDS WRITTEN TO THE'
+			   DELIMITED BY SIZE
+			   ' ERROR FILE.'
+			   DELIMITED BY SIZE
+			   INTO UNKNOWN-PRODUCT-MESSAGE
+		   END-STRING
+
+		   DISPLAY UNKNOWN-PRODUCT-MESSAGE
+
+           PERFORM 1100-CROSS-WAREHOUSE-VENDOR-ROLLUP
+
+           PERFORM 1200-WRITE-CONTROL-TOTALS-REPORT
+
+      *    THE RUN FINISHED CLEANLY, SO THE CHECKPOINT IS CLEARED --
+      *    THE NEXT RUN WILL START FRESH RATHER THAN RESTARTING.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+
 		   CLOSE  MERGED-PRODUCT-FILE
                   PRODUCT-SUMMARY-REPORT
                   ERROR-FILE
-				  UNSORTED-INPUTFILE-NV10
-                  UNSORTED-INPUTFILE-CA20
-                  UNSORTED-INPUTFILE-WA30
-                  SORTED-OUTPUTFILE-NV10
-                  SORTED-OUTPUTFILE-CA20
-                  SORTED-OUTPUTFILE-WA30
-
-           STOP RUN 
+                  LOW-STOCK-REPORT
+                  CSV-EXTRACT-FILE
+
+           STOP RUN
+
+           .
+
+       1100-CROSS-WAREHOUSE-VENDOR-ROLLUP.
+
+      *    A SECOND PASS OVER MERGED-PRODUCT-FILE, AFTER THE MAIN
+      *    REPORT IS COMPLETE, ACCUMULATING MPR-VENDORID TOTALS
+      *    ACROSS ALL WAREHOUSES INSTEAD OF RESETTING PER WAREHOUSE.
+           CLOSE MERGED-PRODUCT-FILE
+           OPEN INPUT  MERGED-PRODUCT-FILE
+           OPEN OUTPUT VENDOR-ROLLUP-REPORT
+
+           MOVE VR-TITLE-LINE    TO VR-REPORT-LINE
+           WRITE VR-REPORT-LINE AFTER ADVANCING 1 LINE
+           MOVE VR-COLUMN-HEADER TO VR-REPORT-LINE
+           WRITE VR-REPORT-LINE AFTER ADVANCING 2 LINES
+
+           MOVE 'YES' TO MORE-RECORDS
+           PERFORM UNTIL MORE-RECORDS = 'NO'
+               READ MERGED-PRODUCT-FILE
+                   AT END
+                       MOVE 'NO' TO MORE-RECORDS
+                   NOT AT END
+                       PERFORM 1150-ACCUMULATE-VENDOR-ROLLUP
+                               VARYING PRODUCT-SUB FROM 1 BY 1
+                                  UNTIL PRODUCT-SUB > 5
+               END-READ
+           END-PERFORM
+
+           PERFORM 1180-PRINT-VENDOR-ROLLUP-TOTAL
+                   VARYING VT-INDEX FROM 1 BY 1
+                      UNTIL VT-INDEX > WS-VENDOR-COUNT
+
+           MOVE DF-GRAND-TOTAL TO VRL-GRAND-TOTAL
+           MOVE VR-GRAND-TOTAL-LINE TO VR-REPORT-LINE
+           WRITE VR-REPORT-LINE AFTER ADVANCING 2 LINES
+
+           CLOSE VENDOR-ROLLUP-REPORT
+
+           .
+
+       1150-ACCUMULATE-VENDOR-ROLLUP.
+
+           IF MPR-PRODUCT-NAME(PRODUCT-SUB) = SPACES
+               CONTINUE
+           ELSE
+               PERFORM 910-VALIDATE-PRODUCT-ENTRY
+               IF PRODUCT-ENTRY-VALID
+                   SET VT-INDEX TO 1
+                   SEARCH VENDOR-ITEM
+                       AT END
+                           CONTINUE
+                       WHEN MPR-VENDORID = VST-VENDORID(VT-INDEX)
+                           MOVE MPR-QUANTITY-INSTOCK(PRODUCT-SUB)
+                               TO WS-STOCK-QUANTITY
+                           MOVE MPR-PURCHASE-PRICE(PRODUCT-SUB)
+                               TO WS-TOTAL-COST
+                           MULTIPLY WS-STOCK-QUANTITY
+                               BY WS-TOTAL-COST
+                           ADD WS-TOTAL-COST
+                               TO VRT-VENDOR-TOTAL(VT-INDEX)
+                           MOVE 0 TO WS-TOTAL-COST
+                   END-SEARCH
+               END-IF
+           END-IF
+
+           .
+
+       1180-PRINT-VENDOR-ROLLUP-TOTAL.
+
+           MOVE VST-VENDOR-NAME(VT-INDEX)    TO VRL-VENDOR-NAME
+           MOVE VRT-VENDOR-TOTAL(VT-INDEX)   TO VRL-VENDOR-TOTAL
+
+           MOVE VR-DETAIL-LINE TO VR-REPORT-LINE
+           WRITE VR-REPORT-LINE AFTER ADVANCING 1 LINE
+
+           .
+
+       1200-WRITE-CONTROL-TOTALS-REPORT.
+
+      *    THE PERMANENT AUDIT TRAIL -- WRITTEN EVERY RUN SO THERE IS
+      *    A RECORD TO HAND OVER AT MONTH-END CLOSE TYING THE INPUT
+      *    RECORD COUNT AND REJECTS AGAINST DF-GRAND-TOTAL, INSTEAD OF
+      *    RELYING ON INVALID-RECORD-MESSAGE WHICH ONLY EVER SHOWED UP
+      *    IN THE JOB LOG.
+           OPEN OUTPUT CONTROL-TOTALS-FILE
+
+           MOVE CT-TITLE-LINE TO CT-REPORT-LINE
+           WRITE CT-REPORT-LINE AFTER ADVANCING 1 LINE
+           MOVE CT-COLUMN-HEADER TO CT-REPORT-LINE
+           WRITE CT-REPORT-LINE AFTER ADVANCING 2 LINES
+
+           MOVE 0 TO WS-WAREHOUSE-TOTAL-SUM
+           PERFORM 1210-PRINT-ONE-WAREHOUSE-TOTAL
+                   VARYING WH-INDEX FROM 1 BY 1
+                      UNTIL WH-INDEX > WH-ACTIVE-COUNT
+
+           MOVE WS-TOTAL-INPUT-RECORDS TO CTL-TOTAL-RECORDS
+           MOVE CT-TOTAL-RECORDS-LINE TO CT-REPORT-LINE
+           WRITE CT-REPORT-LINE AFTER ADVANCING 2 LINES
+
+           MOVE EC-UNKNOWN-WAREHOUSE TO CTL-UNKNOWN-WAREHOUSE
+           MOVE EC-INVALID-FIELD     TO CTL-INVALID-FIELD
+           MOVE EC-UNKNOWN-PRODUCT   TO CTL-UNKNOWN-PRODUCT
+           MOVE CT-REJECT-LINE TO CT-REPORT-LINE
+           WRITE CT-REPORT-LINE AFTER ADVANCING 1 LINE
+
+           MOVE WS-WAREHOUSE-TOTAL-SUM TO CTL-WAREHOUSE-TOTAL-SUM
+           MOVE CT-RECONCILE-LINE-1 TO CT-REPORT-LINE
+           WRITE CT-REPORT-LINE AFTER ADVANCING 2 LINES
+
+           MOVE DF-GRAND-TOTAL TO CTL-RECONCILED-GRAND-TOTAL
+           IF WS-WAREHOUSE-TOTAL-SUM = DF-GRAND-TOTAL
+               MOVE 'MATCH' TO CTL-RECONCILE-STATUS
+           ELSE
+               MOVE 'MISMATCH' TO CTL-RECONCILE-STATUS
+           END-IF
+           MOVE CT-RECONCILE-LINE-2 TO CT-REPORT-LINE
+           WRITE CT-REPORT-LINE AFTER ADVANCING 1 LINE
+
+           CLOSE CONTROL-TOTALS-FILE
+
+           .
+
+       1210-PRINT-ONE-WAREHOUSE-TOTAL.
+
+           MOVE WH-WAREHOUSEID(WH-INDEX)        TO CTL-WAREHOUSEID
+           MOVE WCT-INPUT-RECORD-COUNT(WH-INDEX) TO CTL-INPUT-RECORDS
+           MOVE WCT-WAREHOUSE-TOTAL(WH-INDEX)    TO CTL-WAREHOUSE-TOTAL
+
+           MOVE CT-DETAIL-LINE TO CT-REPORT-LINE
+           WRITE CT-REPORT-LINE AFTER ADVANCING 1 LINE
+
+           ADD WCT-WAREHOUSE-TOTAL(WH-INDEX) TO WS-WAREHOUSE-TOTAL-SUM
 
            .
